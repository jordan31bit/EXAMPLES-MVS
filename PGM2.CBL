@@ -0,0 +1,79 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    EXAMP-PGM2.
+000300 AUTHOR.        D MARCHETTI.
+000400 INSTALLATION.  PAYROLL SYSTEMS.
+000500 DATE-WRITTEN.  03/25/26.
+000600 DATE-COMPILED.
+000700*REMARKS.
+000800*    STEP020 OF THE PAYROLL JOB (SEE EXAMPJB IN JCL).  SORTS
+000900*    THE VALID-WRKFILE PRODUCED BY EXAMP-PGM1 (STEP010) INTO
+001000*    DEPARTMENT-MAJOR / NAME-MINOR SEQUENCE FOR THE REGISTER
+001100*    PRINTED BY EXAMP-PGM3 (STEP030).  BROKEN OUT OF THE OLD
+001200*    ONE-STEP PROGRAM SO THE JOB HAS A CLEAN RESTART POINT:
+001300*    A STEP020 ABEND CAN BE RERUN FROM STEP020 WITHOUT REDOING
+001400*    THE EDIT PASS, AND A STEP010 RERUN DOES NOT REQUIRE THE
+001500*    SORT TO BE REDONE UNTIL IT IS RESUBMITTED.
+001600*
+001700*    MODIFICATION HISTORY.
+001800*    DATE       INIT  DESCRIPTION
+001900*    ---------  ----  ---------------------------------------
+002000*    03/25/26   DM    ORIGINAL VERSION - SPLIT OUT OF PGM1.
+002100*                     SORT KEY CHANGED FROM NAME-ONLY TO
+002200*                     DEPARTMENT-MAJOR / NAME-MINOR.
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-370.
+002600 OBJECT-COMPUTER. IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT VALID-WRKFILE
+003000     ASSIGN TO UT-S-VALIDF.
+003200     SELECT SORTED-WRKFILE
+003300     ASSIGN TO UT-S-SRTOUT.
+003500     SELECT SORT-WRKFILE
+003600     ASSIGN TO UR-S-WORK.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  VALID-WRKFILE
+004000     RECORDING MODE IS F
+004100     LABEL RECORDS ARE OMITTED
+004200     RECORD CONTAINS 80 CHARACTERS
+004300     BLOCK CONTAINS 10 RECORDS
+004400     DATA RECORD IS VALID-RECORD.
+004450     COPY VALIDREC.
+005100 FD  SORTED-WRKFILE
+005200     RECORDING MODE IS F
+005300     LABEL RECORDS ARE OMITTED
+005400     RECORD CONTAINS 80 CHARACTERS
+005500     BLOCK CONTAINS 10 RECORDS
+005600     DATA RECORD IS SORTED-RECORD.
+005650     COPY SORTDREC.
+006300 SD  SORT-WRKFILE
+006400     RECORDING MODE IS F
+006500     RECORD CONTAINS 80 CHARACTERS
+006600     DATA RECORD IS SORT-RECORD.
+006700 01  SORT-RECORD.
+006800     02  SD-EMPLOYEE-ID                PIC 9(10).
+006900     02  SD-EMPLOYEE-NAME              PIC X(23).
+007000     02  SD-EMPLOYEE-DEPT              PIC X(04).
+007100     02  SD-EMPLOYEE-SALARY            PIC S9(7)V99.
+007200     02  FILLER                       PIC X(34).
+007300*
+007400 WORKING-STORAGE SECTION.
+007900 PROCEDURE DIVISION.
+008000*----------------------------------------------------------*
+008100*    0000-MAINLINE - SORT VALID-WRKFILE INTO DEPARTMENT     *
+008200*    MAJOR, NAME MINOR SEQUENCE.                            *
+008300*----------------------------------------------------------*
+008400 0000-MAINLINE.
+008500     SORT SORT-WRKFILE
+008600         ON ASCENDING KEY SD-EMPLOYEE-DEPT
+008700         ON ASCENDING KEY SD-EMPLOYEE-NAME
+008800         USING VALID-WRKFILE
+008900         GIVING SORTED-WRKFILE
+009000     IF SORT-RETURN NOT = ZERO
+009100         MOVE 12 TO RETURN-CODE
+009200     ELSE
+009300         MOVE 0 TO RETURN-CODE
+009400     END-IF
+009500     STOP RUN.
