@@ -0,0 +1,538 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    EXAMP-PGM3.
+000300 AUTHOR.        D MARCHETTI.
+000400 INSTALLATION.  PAYROLL SYSTEMS.
+000500 DATE-WRITTEN.  03/25/26.
+000600 DATE-COMPILED.
+000700*REMARKS.
+000800*    STEP030 OF THE PAYROLL JOB (SEE EXAMPJB IN JCL).  TAKES
+000900*    THE DEPARTMENT/NAME SEQUENCED FILE BUILT BY EXAMP-PGM2
+001000*    (STEP020) AND:
+001100*      - PRINTS THE PAYROLL REGISTER WITH PAGE HEADERS, A
+001200*        SUBTOTAL LINE AT EACH DEPARTMENT BREAK, AND A FINAL
+001300*        CONTROL-TOTALS TRAILER.
+001400*      - POSTS EACH EMPLOYEE'S PAY TO EMPLOYEE-MASTER, A KEYED
+001500*        FILE THAT CARRIES YEAR-TO-DATE GROSS ACROSS PAY
+001600*        PERIODS, ADDING NEW HIRES AS THEY APPEAR.
+001700*      - BROWSES EMPLOYEE-MASTER AFTER POSTING TO FIND ANY
+001800*        EMPLOYEE WHO WAS ACTIVE LAST PERIOD BUT DID NOT SHOW
+001900*        UP IN THIS RUN, AND LISTS NEW HIRES/TERMINATIONS ON
+002000*        THE RECONCILIATION REPORT.
+002100*      - WRITES A GENERAL-LEDGER EXTRACT OF THE SALARY EXPENSE
+002200*        SO THE GL SYSTEM CAN POST THE RUN WITHOUT SOMEONE
+002300*        RE-KEYING THE REPORT TOTAL.
+002400*
+002500*    MODIFICATION HISTORY.
+002600*    DATE       INIT  DESCRIPTION
+002700*    ---------  ----  ---------------------------------------
+002800*    03/25/26   DM    ORIGINAL VERSION - SPLIT OUT OF PGM1;
+002900*                     CONTROL TOTALS, DEPARTMENT SUBTOTALS,
+003000*                     PAGE-FORMATTED REGISTER, EMPLOYEE-MASTER
+003100*                     YTD POSTING, HIRE/TERMINATION LISTING,
+003200*                     AND THE GL EXTRACT ALL ADDED TOGETHER.
+003210*    08/08/26   DM    WIRED FILE STATUS CHECKS AFTER THE OPEN
+003220*                     AND AFTER THE EMPLOYEE-MASTER WRITE /
+003230*                     REWRITE.  PULLED EMPLOYEE-MASTER-RECORD
+003240*                     OUT INTO COPYLIB/EMPMAST.CPY.
+003250*    08/09/26   DM    RESIZED WS-SEEN-TABLE TO 99999 ENTRIES AND
+003260*                     MADE THE TERMINATION CHECK ALSO CONFIRM
+003270*                     EM-LAST-PAY-DATE AGAINST THE RUN DATE SO A
+003280*                     RECORD POSTED THIS RUN IS NEVER FLAGGED
+003290*                     TERMINATED.  EM-YTD-GROSS NOW RESETS AT A
+003300*                     CALENDAR-YEAR BOUNDARY VIA EM-YTD-YEAR
+003310*                     INSTEAD OF ACCUMULATING ACROSS YEARS.
+003320*                     PULLED SORTED-RECORD OUT INTO
+003330*                     COPYLIB/SORTDREC.CPY.
+003340 ENVIRONMENT DIVISION.
+003400 CONFIGURATION SECTION.
+003500 SOURCE-COMPUTER. IBM-370.
+003600 OBJECT-COMPUTER. IBM-370.
+003700 INPUT-OUTPUT SECTION.
+003800 FILE-CONTROL.
+003900     SELECT SORTED-WRKFILE
+004000     ASSIGN TO UT-S-SRTOUT
+004100     FILE STATUS IS WS-SORTIN-STATUS.
+004200     SELECT OUT-REPORT
+004300     ASSIGN TO UT-S-OUTRPT
+004400     FILE STATUS IS WS-OUTRPT-STATUS.
+004500     SELECT GL-EXTRACT
+004600     ASSIGN TO UT-S-GLEXTR
+004700     FILE STATUS IS WS-GLEXTR-STATUS.
+004800     SELECT RECON-RPT
+004900     ASSIGN TO UT-S-RECRPT
+005000     FILE STATUS IS WS-RECON-STATUS.
+005100     SELECT EMPLOYEE-MASTER
+005200     ASSIGN TO UT-S-MASTF
+005300     ORGANIZATION IS INDEXED
+005400     ACCESS MODE IS DYNAMIC
+005500     RECORD KEY IS EM-EMPLOYEE-ID
+005600     FILE STATUS IS WS-MASTER-STATUS.
+005700 DATA DIVISION.
+005800 FILE SECTION.
+005900 FD  SORTED-WRKFILE
+006000     RECORDING MODE IS F
+006100     LABEL RECORDS ARE OMITTED
+006200     RECORD CONTAINS 80 CHARACTERS
+006300     BLOCK CONTAINS 10 RECORDS
+006400     DATA RECORD IS SORTED-RECORD.
+006450     COPY SORTDREC.
+007100 FD  OUT-REPORT
+007200     RECORDING MODE IS F
+007300     LABEL RECORDS ARE OMITTED
+007400     RECORD CONTAINS 132 CHARACTERS
+007500     BLOCK CONTAINS 10 RECORDS
+007600     DATA RECORD IS RPT-LINE.
+007700 01  RPT-LINE                         PIC X(132).
+007800 FD  GL-EXTRACT
+007900     RECORDING MODE IS F
+008000     LABEL RECORDS ARE OMITTED
+008100     RECORD CONTAINS 80 CHARACTERS
+008200     BLOCK CONTAINS 10 RECORDS
+008300     DATA RECORD IS GL-EXTRACT-RECORD.
+008400 01  GL-EXTRACT-RECORD.
+008500     02  GL-EMPLOYEE-ID               PIC 9(10).
+008600     02  GL-ACCOUNT-NUMBER             PIC X(06).
+008700     02  GL-COST-CENTER               PIC X(04).
+008800     02  GL-AMOUNT                    PIC S9(7)V99.
+008900     02  GL-RUN-DATE                  PIC 9(08).
+009000     02  FILLER                       PIC X(43).
+009100 FD  RECON-RPT
+009200     RECORDING MODE IS F
+009300     LABEL RECORDS ARE OMITTED
+009400     RECORD CONTAINS 80 CHARACTERS
+009500     BLOCK CONTAINS 10 RECORDS
+009600     DATA RECORD IS RECON-LINE.
+009700 01  RECON-LINE.
+009800     02  RC-ACTION                    PIC X(10).
+009900     02  FILLER                       PIC X(02).
+010000     02  RC-EMPLOYEE-ID               PIC 9(10).
+010100     02  FILLER                       PIC X(02).
+010200     02  RC-EMPLOYEE-NAME             PIC X(23).
+010300     02  FILLER                       PIC X(33).
+010400 FD  EMPLOYEE-MASTER
+010500     RECORD CONTAINS 100 CHARACTERS
+010600     DATA RECORD IS EMPLOYEE-MASTER-RECORD.
+010700     COPY EMPMAST.
+011800*
+011900 WORKING-STORAGE SECTION.
+012000 01  WS-FILE-STATUSES.
+012100     02  WS-SORTIN-STATUS             PIC X(02) VALUE '00'.
+012200     02  WS-OUTRPT-STATUS             PIC X(02) VALUE '00'.
+012300     02  WS-GLEXTR-STATUS             PIC X(02) VALUE '00'.
+012400     02  WS-RECON-STATUS              PIC X(02) VALUE '00'.
+012500     02  WS-MASTER-STATUS             PIC X(02) VALUE '00'.
+012600 01  WS-SWITCHES.
+012700     02  WS-EOF-SW                    PIC X(01) VALUE 'N'.
+012800         88  END-OF-INPUT                 VALUE 'Y'.
+012900     02  WS-EOM-SW                    PIC X(01) VALUE 'N'.
+013000         88  END-OF-MASTER                VALUE 'Y'.
+013100     02  WS-FOUND-SW                  PIC X(01) VALUE 'N'.
+013200         88  DUP-FOUND                    VALUE 'Y'.
+013210     02  WS-SEEN-FULL-SW              PIC X(01) VALUE 'N'.
+013220         88  SEEN-TABLE-FULL              VALUE 'Y'.
+013230     02  WS-FIRST-DEPT-SW             PIC X(01) VALUE 'Y'.
+013240         88  FIRST-DETAIL-RECORD         VALUE 'Y'.
+013250         88  NOT-FIRST-DETAIL-RECORD     VALUE 'N'.
+013300 01  WS-RUN-DATE-YYYYMMDD             PIC 9(08).
+013310 01  WS-RUN-DATE-PARTS REDEFINES WS-RUN-DATE-YYYYMMDD.
+013320     02  WS-RD-YYYY-IN                PIC 9(04).
+013330     02  WS-RD-MM-IN                  PIC 9(02).
+013340     02  WS-RD-DD-IN                  PIC 9(02).
+013400 01  WS-RUN-DATE-DISPLAY.
+013500     02  WS-RD-MM                     PIC 9(02).
+013600     02  FILLER                       PIC X(01) VALUE '/'.
+013700     02  WS-RD-DD                     PIC 9(02).
+013800     02  FILLER                       PIC X(01) VALUE '/'.
+013900     02  WS-RD-YYYY                   PIC 9(04).
+014000 01  WS-PAGE-NO                       PIC 9(04) COMP VALUE ZERO.
+014100 01  WS-LINE-COUNT                    PIC 9(04) COMP VALUE ZERO.
+014200 01  WS-MAX-LINES-PER-PAGE            PIC 9(04) COMP VALUE 50.
+014300 01  WS-PREV-DEPT                     PIC X(04) VALUE SPACES.
+014400 01  WS-DEPT-COUNT                    PIC 9(07) COMP VALUE ZERO.
+014500 01  WS-DEPT-TOTAL                    PIC S9(09)V99 VALUE ZERO.
+014600 01  WS-TOTAL-EMPLOYEES               PIC 9(07) COMP VALUE ZERO.
+014700 01  WS-TOTAL-SALARY                  PIC S9(09)V99 VALUE ZERO.
+014800 01  WS-AVERAGE-SALARY                PIC S9(07)V99 VALUE ZERO.
+014900 01  WS-SEEN-SUB                      PIC 9(07) COMP VALUE ZERO.
+015000 01  WS-SEEN-COUNT                    PIC 9(07) COMP VALUE ZERO.
+015100 01  WS-SEEN-TABLE.
+015200     02  WS-SEEN-ENTRY  OCCURS 99999 TIMES
+015300                        PIC 9(10).
+015400*
+015500 01  RPT-HEADER-LINE1.
+015600     02  FILLER                       PIC X(01) VALUE SPACE.
+015700     02  FILLER                       PIC X(09) VALUE 'RUN DATE:'.
+015800     02  FILLER                       PIC X(01) VALUE SPACE.
+015900     02  RH1-RUN-DATE                 PIC X(10).
+016000     02  FILLER                       PIC X(10) VALUE SPACES.
+016100     02  FILLER                       PIC X(17) VALUE
+016200                                       'PAYROLL REGISTER'.
+016300     02  FILLER                       PIC X(10) VALUE SPACES.
+016400     02  FILLER                       PIC X(05) VALUE 'PAGE:'.
+016500     02  RH1-PAGE-NO                  PIC ZZZ9.
+016600     02  FILLER                       PIC X(65) VALUE SPACES.
+016700 01  RPT-HEADER-LINE2.
+016800     02  FILLER                       PIC X(01) VALUE SPACE.
+016900     02  FILLER                       PIC X(11) VALUE
+017000                                       'EMPLOYEE ID'.
+017100     02  FILLER                       PIC X(02) VALUE SPACES.
+017200     02  FILLER                       PIC X(23) VALUE
+017300                                       'EMPLOYEE NAME'.
+017400     02  FILLER                       PIC X(03) VALUE SPACES.
+017500     02  FILLER                       PIC X(04) VALUE 'DEPT'.
+017600     02  FILLER                       PIC X(03) VALUE SPACES.
+017700     02  FILLER                       PIC X(14) VALUE 'SALARY'.
+017800     02  FILLER                       PIC X(71) VALUE SPACES.
+017900 01  RPT-DETAIL-LINE.
+018000     02  FILLER                       PIC X(01) VALUE SPACE.
+018100     02  RD-EMPLOYEE-ID               PIC 9(10).
+018200     02  FILLER                       PIC X(03) VALUE SPACES.
+018300     02  RD-EMPLOYEE-NAME             PIC X(23).
+018400     02  FILLER                       PIC X(03) VALUE SPACES.
+018500     02  RD-EMPLOYEE-DEPT             PIC X(04).
+018600     02  FILLER                       PIC X(03) VALUE SPACES.
+018700     02  RD-SALARY                    PIC $$$,$$$,$$9.99.
+018800     02  FILLER                       PIC X(71) VALUE SPACES.
+018900 01  RPT-DEPT-SUBTOTAL-LINE.
+019000     02  FILLER                       PIC X(01) VALUE SPACE.
+019100     02  FILLER                       PIC X(10) VALUE
+019200                                       'DEPARTMENT'.
+019300     02  FILLER                       PIC X(01) VALUE SPACE.
+019400     02  RS-DEPT                      PIC X(04).
+019500     02  FILLER                       PIC X(02) VALUE SPACES.
+019600     02  FILLER                       PIC X(05) VALUE 'TOTAL'.
+019700     02  FILLER                       PIC X(02) VALUE SPACES.
+019800     02  FILLER                       PIC X(10) VALUE
+019900                                       'HEADCOUNT:'.
+020000     02  RS-HEADCOUNT                 PIC ZZZ9.
+020100     02  FILLER                       PIC X(02) VALUE SPACES.
+020200     02  FILLER                       PIC X(07) VALUE 'SALARY:'.
+020300     02  RS-SALARY-TOTAL              PIC $$,$$$,$$$,$$9.99.
+020400     02  FILLER                       PIC X(67) VALUE SPACES.
+020500 01  RPT-TRAILER-LINE.
+020600     02  FILLER                       PIC X(01) VALUE SPACE.
+020700     02  FILLER                       PIC X(23) VALUE
+020800                                       '*** CONTROL TOTALS ***'.
+020900     02  FILLER                       PIC X(02) VALUE SPACES.
+021000     02  FILLER                       PIC X(16) VALUE
+021100                                       'EMPLOYEE COUNT:'.
+021200     02  RT-EMP-COUNT                 PIC ZZZ,ZZ9.
+021300     02  FILLER                       PIC X(02) VALUE SPACES.
+021400     02  FILLER                       PIC X(14) VALUE
+021500                                       'TOTAL SALARY:'.
+021600     02  RT-TOTAL-SALARY              PIC $$,$$$,$$$,$$9.99.
+021700     02  FILLER                       PIC X(02) VALUE SPACES.
+021800     02  FILLER                       PIC X(09) VALUE
+021900                                       'AVERAGE:'.
+022000     02  RT-AVERAGE-SALARY            PIC $$,$$$,$$$,$$9.99.
+022100     02  FILLER                       PIC X(22) VALUE SPACES.
+022200*
+022300 PROCEDURE DIVISION.
+022400*----------------------------------------------------------*
+022500*    0000-MAINLINE.                                        *
+022600*----------------------------------------------------------*
+022700 0000-MAINLINE.
+022800     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+022900     PERFORM 2000-PROCESS-DETAIL THRU 2000-EXIT
+023000         UNTIL END-OF-INPUT
+023100     PERFORM 7000-FINAL-TOTALS THRU 7000-EXIT
+023200     PERFORM 7500-FIND-TERMINATIONS THRU 7500-EXIT
+023300     PERFORM 8000-TERMINATE THRU 8000-EXIT
+023400     STOP RUN.
+023500*----------------------------------------------------------*
+023600*    1000-INITIALIZE.                                      *
+023700*----------------------------------------------------------*
+023800 1000-INITIALIZE.
+023810     OPEN INPUT SORTED-WRKFILE
+023811     IF WS-SORTIN-STATUS NOT = '00'
+023812         DISPLAY 'EXAMP-PGM3 - OPEN FAILED, SORTIN STATUS='
+023813             WS-SORTIN-STATUS
+023814         MOVE 16 TO RETURN-CODE
+023815         STOP RUN
+023816     END-IF
+023900     OPEN OUTPUT OUT-REPORT
+023901     IF WS-OUTRPT-STATUS NOT = '00'
+023902         DISPLAY 'EXAMP-PGM3 - OPEN FAILED, OUTRPT STATUS='
+023903             WS-OUTRPT-STATUS
+023904         MOVE 16 TO RETURN-CODE
+023905         STOP RUN
+023906     END-IF
+024000     OPEN OUTPUT GL-EXTRACT
+024001     IF WS-GLEXTR-STATUS NOT = '00'
+024002         DISPLAY 'EXAMP-PGM3 - OPEN FAILED, GLEXTR STATUS='
+024003             WS-GLEXTR-STATUS
+024004         MOVE 16 TO RETURN-CODE
+024005         STOP RUN
+024006     END-IF
+024100     OPEN OUTPUT RECON-RPT
+024101     IF WS-RECON-STATUS NOT = '00'
+024102         DISPLAY 'EXAMP-PGM3 - OPEN FAILED, RECRPT STATUS='
+024103             WS-RECON-STATUS
+024104         MOVE 16 TO RETURN-CODE
+024105         STOP RUN
+024106     END-IF
+024200     OPEN I-O EMPLOYEE-MASTER
+024201     IF WS-MASTER-STATUS NOT = '00'
+024202         DISPLAY 'EXAMP-PGM3 - OPEN FAILED, MASTF STATUS='
+024203             WS-MASTER-STATUS
+024204         MOVE 16 TO RETURN-CODE
+024205         STOP RUN
+024206     END-IF
+024300     ACCEPT WS-RUN-DATE-YYYYMMDD FROM DATE YYYYMMDD
+024500     MOVE WS-RD-MM-IN TO WS-RD-MM
+024510     MOVE WS-RD-DD-IN TO WS-RD-DD
+024520     MOVE WS-RD-YYYY-IN TO WS-RD-YYYY
+024600     MOVE WS-MAX-LINES-PER-PAGE TO WS-LINE-COUNT
+024700     PERFORM 1100-READ-SORTED THRU 1100-EXIT.
+024800 1000-EXIT.
+024900     EXIT.
+025000 1100-READ-SORTED.
+025100     READ SORTED-WRKFILE
+025200         AT END
+025300             SET END-OF-INPUT TO TRUE
+025400             GO TO 1100-EXIT
+025500     END-READ.
+025600 1100-EXIT.
+025700     EXIT.
+025800*----------------------------------------------------------*
+025900*    2000-PROCESS-DETAIL - ONE DETAIL LINE, MASTER POST,    *
+026000*    GL EXTRACT RECORD, AND DEPARTMENT BREAK HANDLING.      *
+026100*----------------------------------------------------------*
+026200 2000-PROCESS-DETAIL.
+026300     IF NOT FIRST-DETAIL-RECORD
+026400         AND XR-EMPLOYEE-DEPT NOT = WS-PREV-DEPT
+026500         PERFORM 3000-PRINT-DEPT-SUBTOTAL THRU 3000-EXIT
+026600     END-IF
+026700     IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+026800         PERFORM 4000-PRINT-HEADERS THRU 4000-EXIT
+026900     END-IF
+027000     PERFORM 2100-PRINT-DETAIL THRU 2100-EXIT
+027100     PERFORM 2200-UPDATE-MASTER THRU 2200-EXIT
+027200     PERFORM 2300-WRITE-GL-EXTRACT THRU 2300-EXIT
+027300     ADD 1 TO WS-DEPT-COUNT
+027400     ADD XR-EMPLOYEE-SALARY TO WS-DEPT-TOTAL
+027500     ADD 1 TO WS-TOTAL-EMPLOYEES
+027600     ADD XR-EMPLOYEE-SALARY TO WS-TOTAL-SALARY
+027700     MOVE XR-EMPLOYEE-DEPT TO WS-PREV-DEPT
+027750     SET NOT-FIRST-DETAIL-RECORD TO TRUE
+027800     PERFORM 1100-READ-SORTED THRU 1100-EXIT.
+027900 2000-EXIT.
+028000     EXIT.
+028100 2100-PRINT-DETAIL.
+028200     MOVE SPACES TO RPT-DETAIL-LINE
+028300     MOVE XR-EMPLOYEE-ID TO RD-EMPLOYEE-ID
+028400     MOVE XR-EMPLOYEE-NAME TO RD-EMPLOYEE-NAME
+028500     MOVE XR-EMPLOYEE-DEPT TO RD-EMPLOYEE-DEPT
+028600     MOVE XR-EMPLOYEE-SALARY TO RD-SALARY
+028700     WRITE RPT-LINE FROM RPT-DETAIL-LINE
+028750         AFTER ADVANCING 1 LINE
+028800     ADD 1 TO WS-LINE-COUNT.
+028900 2100-EXIT.
+029000     EXIT.
+029100 2200-UPDATE-MASTER.
+029200     MOVE XR-EMPLOYEE-ID TO EM-EMPLOYEE-ID
+029300     READ EMPLOYEE-MASTER
+029400         INVALID KEY
+029500             PERFORM 2210-ADD-NEW-HIRE THRU 2210-EXIT
+029600         NOT INVALID KEY
+029700             PERFORM 2220-UPDATE-EXISTING THRU 2220-EXIT
+029800     END-READ
+029900     PERFORM 2230-MARK-SEEN THRU 2230-EXIT.
+030000 2200-EXIT.
+030100     EXIT.
+030200 2210-ADD-NEW-HIRE.
+030300     MOVE XR-EMPLOYEE-NAME TO EM-EMPLOYEE-NAME
+030400     MOVE XR-EMPLOYEE-DEPT TO EM-EMPLOYEE-DEPT
+030500     MOVE XR-EMPLOYEE-SALARY TO EM-CURRENT-SALARY
+030600     MOVE XR-EMPLOYEE-SALARY TO EM-YTD-GROSS
+030650     MOVE WS-RD-YYYY-IN TO EM-YTD-YEAR
+030700     MOVE WS-RUN-DATE-YYYYMMDD TO EM-LAST-PAY-DATE
+030800     SET EMPLOYEE-ACTIVE TO TRUE
+030900     WRITE EMPLOYEE-MASTER-RECORD
+030910     IF WS-MASTER-STATUS NOT = '00'
+030920         DISPLAY 'EXAMP-PGM3 - WRITE FAILED, MASTF STATUS='
+030930             WS-MASTER-STATUS
+030940         MOVE 16 TO RETURN-CODE
+030950         STOP RUN
+030960     END-IF
+031000     MOVE 'NEW HIRE' TO RC-ACTION
+031100     MOVE XR-EMPLOYEE-ID TO RC-EMPLOYEE-ID
+031200     MOVE XR-EMPLOYEE-NAME TO RC-EMPLOYEE-NAME
+031300     WRITE RECON-LINE.
+031400 2210-EXIT.
+031500     EXIT.
+031600 2220-UPDATE-EXISTING.
+031700     MOVE XR-EMPLOYEE-NAME TO EM-EMPLOYEE-NAME
+031800     MOVE XR-EMPLOYEE-DEPT TO EM-EMPLOYEE-DEPT
+031900     MOVE XR-EMPLOYEE-SALARY TO EM-CURRENT-SALARY
+031905     IF EM-LAST-PAY-DATE = WS-RUN-DATE-YYYYMMDD
+031906         CONTINUE
+031910     ELSE
+031920         IF EM-YTD-YEAR = WS-RD-YYYY-IN
+031930             ADD XR-EMPLOYEE-SALARY TO EM-YTD-GROSS
+031940         ELSE
+031950             MOVE XR-EMPLOYEE-SALARY TO EM-YTD-GROSS
+031960             MOVE WS-RD-YYYY-IN TO EM-YTD-YEAR
+031970         END-IF
+031980     END-IF
+032100     MOVE WS-RUN-DATE-YYYYMMDD TO EM-LAST-PAY-DATE
+032200     SET EMPLOYEE-ACTIVE TO TRUE
+032300     REWRITE EMPLOYEE-MASTER-RECORD
+032310     IF WS-MASTER-STATUS NOT = '00'
+032320         DISPLAY 'EXAMP-PGM3 - REWRITE FAILED, MASTF STATUS='
+032330             WS-MASTER-STATUS
+032340         MOVE 16 TO RETURN-CODE
+032350         STOP RUN
+032360     END-IF.
+032400 2220-EXIT.
+032500     EXIT.
+032600 2230-MARK-SEEN.
+032610     IF WS-SEEN-COUNT NOT < 99999
+032620         IF NOT SEEN-TABLE-FULL
+032630             SET SEEN-TABLE-FULL TO TRUE
+032640             MOVE 'TABLE FULL' TO RC-ACTION
+032650             MOVE XR-EMPLOYEE-ID TO RC-EMPLOYEE-ID
+032660             MOVE 'SEEN TABLE FULL'
+032670                 TO RC-EMPLOYEE-NAME
+032680             WRITE RECON-LINE
+032690         END-IF
+032700     ELSE
+032710         ADD 1 TO WS-SEEN-COUNT
+032720         MOVE XR-EMPLOYEE-ID TO WS-SEEN-ENTRY (WS-SEEN-COUNT)
+032730     END-IF.
+032900 2230-EXIT.
+033000     EXIT.
+033100 2300-WRITE-GL-EXTRACT.
+033200     MOVE XR-EMPLOYEE-ID TO GL-EMPLOYEE-ID
+033300     MOVE '510000' TO GL-ACCOUNT-NUMBER
+033400     MOVE XR-EMPLOYEE-DEPT TO GL-COST-CENTER
+033500     MOVE XR-EMPLOYEE-SALARY TO GL-AMOUNT
+033600     MOVE WS-RUN-DATE-YYYYMMDD TO GL-RUN-DATE
+033700     WRITE GL-EXTRACT-RECORD.
+033800 2300-EXIT.
+033900     EXIT.
+034000*----------------------------------------------------------*
+034100*    3000-PRINT-DEPT-SUBTOTAL.                              *
+034200*----------------------------------------------------------*
+034300 3000-PRINT-DEPT-SUBTOTAL.
+034400     MOVE SPACES TO RPT-DEPT-SUBTOTAL-LINE
+034500     MOVE WS-PREV-DEPT TO RS-DEPT
+034600     MOVE WS-DEPT-COUNT TO RS-HEADCOUNT
+034700     MOVE WS-DEPT-TOTAL TO RS-SALARY-TOTAL
+034800     WRITE RPT-LINE FROM RPT-DEPT-SUBTOTAL-LINE
+034810         AFTER ADVANCING 1 LINE
+034900     MOVE SPACES TO RPT-LINE
+035000     WRITE RPT-LINE
+035050         AFTER ADVANCING 1 LINE
+035100     ADD 2 TO WS-LINE-COUNT
+035200     MOVE ZERO TO WS-DEPT-COUNT
+035300     MOVE ZERO TO WS-DEPT-TOTAL.
+035400 3000-EXIT.
+035500     EXIT.
+035600*----------------------------------------------------------*
+035700*    4000-PRINT-HEADERS - NEW PAGE.                         *
+035800*----------------------------------------------------------*
+035900 4000-PRINT-HEADERS.
+036000     ADD 1 TO WS-PAGE-NO
+036100     MOVE WS-RUN-DATE-DISPLAY TO RH1-RUN-DATE
+036200     MOVE WS-PAGE-NO TO RH1-PAGE-NO
+036300     WRITE RPT-LINE FROM RPT-HEADER-LINE1
+036310         AFTER ADVANCING PAGE
+036400     WRITE RPT-LINE FROM RPT-HEADER-LINE2
+036410         AFTER ADVANCING 1 LINE
+036500     MOVE SPACES TO RPT-LINE
+036600     WRITE RPT-LINE
+036650         AFTER ADVANCING 1 LINE
+036700     MOVE 4 TO WS-LINE-COUNT.
+036800 4000-EXIT.
+036900     EXIT.
+037000*----------------------------------------------------------*
+037100*    7000-FINAL-TOTALS - LAST SUBTOTAL AND GRAND TRAILER.   *
+037200*----------------------------------------------------------*
+037300 7000-FINAL-TOTALS.
+037400     IF NOT FIRST-DETAIL-RECORD
+037500         PERFORM 3000-PRINT-DEPT-SUBTOTAL THRU 3000-EXIT
+037600     END-IF
+037700     IF WS-TOTAL-EMPLOYEES > ZERO
+037800         COMPUTE WS-AVERAGE-SALARY ROUNDED =
+037900             WS-TOTAL-SALARY / WS-TOTAL-EMPLOYEES
+038000     ELSE
+038100         MOVE ZERO TO WS-AVERAGE-SALARY
+038200     END-IF
+038300     MOVE SPACES TO RPT-TRAILER-LINE
+038400     MOVE WS-TOTAL-EMPLOYEES TO RT-EMP-COUNT
+038500     MOVE WS-TOTAL-SALARY TO RT-TOTAL-SALARY
+038600     MOVE WS-AVERAGE-SALARY TO RT-AVERAGE-SALARY
+038700     WRITE RPT-LINE FROM RPT-TRAILER-LINE
+038710         AFTER ADVANCING 1 LINE.
+038800 7000-EXIT.
+038900     EXIT.
+039000*----------------------------------------------------------*
+039100*    7500-FIND-TERMINATIONS - BROWSE EMPLOYEE-MASTER FOR    *
+039200*    ANYONE ACTIVE LAST PERIOD WHO WAS NOT SEEN THIS RUN.    *
+039300*----------------------------------------------------------*
+039400 7500-FIND-TERMINATIONS.
+039500     MOVE LOW-VALUES TO EM-EMPLOYEE-ID
+039600     START EMPLOYEE-MASTER KEY IS NOT LESS THAN EM-EMPLOYEE-ID
+039700         INVALID KEY
+039800             SET END-OF-MASTER TO TRUE
+039900     END-START
+040000     IF NOT END-OF-MASTER
+040100         PERFORM 7510-READ-NEXT-MASTER THRU 7510-EXIT
+040200     END-IF
+040300     PERFORM 7520-CHECK-TERMINATION THRU 7520-EXIT
+040400         UNTIL END-OF-MASTER.
+040500 7500-EXIT.
+040600     EXIT.
+040700 7510-READ-NEXT-MASTER.
+040800     READ EMPLOYEE-MASTER NEXT RECORD
+040900         AT END
+041000             SET END-OF-MASTER TO TRUE
+041100     END-READ.
+041200 7510-EXIT.
+041300     EXIT.
+041400 7520-CHECK-TERMINATION.
+041500     MOVE 'N' TO WS-FOUND-SW
+041600     PERFORM 7530-SEARCH-SEEN-TABLE
+041700         VARYING WS-SEEN-SUB FROM 1 BY 1
+041800         UNTIL WS-SEEN-SUB > WS-SEEN-COUNT
+041900             OR DUP-FOUND
+042000     IF NOT DUP-FOUND
+042100         AND EMPLOYEE-ACTIVE
+042150         AND EM-LAST-PAY-DATE NOT = WS-RUN-DATE-YYYYMMDD
+042200         PERFORM 7540-WRITE-TERMINATION THRU 7540-EXIT
+042300     END-IF
+042400     PERFORM 7510-READ-NEXT-MASTER THRU 7510-EXIT.
+042500 7520-EXIT.
+042600     EXIT.
+042700 7530-SEARCH-SEEN-TABLE.
+042800     IF WS-SEEN-ENTRY (WS-SEEN-SUB) = EM-EMPLOYEE-ID
+042900         SET DUP-FOUND TO TRUE
+043000     END-IF.
+043100 7540-WRITE-TERMINATION.
+043200     MOVE 'TERMINATED' TO RC-ACTION
+043300     MOVE EM-EMPLOYEE-ID TO RC-EMPLOYEE-ID
+043400     MOVE EM-EMPLOYEE-NAME TO RC-EMPLOYEE-NAME
+043500     WRITE RECON-LINE
+043600     SET EMPLOYEE-INACTIVE TO TRUE
+043700     REWRITE EMPLOYEE-MASTER-RECORD
+043710     IF WS-MASTER-STATUS NOT = '00'
+043720         DISPLAY 'EXAMP-PGM3 - REWRITE FAILED, MASTF STATUS='
+043730             WS-MASTER-STATUS
+043740         MOVE 16 TO RETURN-CODE
+043750         STOP RUN
+043760     END-IF.
+043800 7540-EXIT.
+043900     EXIT.
+044000*----------------------------------------------------------*
+044100*    8000-TERMINATE.                                        *
+044200*----------------------------------------------------------*
+044300 8000-TERMINATE.
+044400     CLOSE SORTED-WRKFILE
+044500     CLOSE OUT-REPORT
+044600     CLOSE GL-EXTRACT
+044700     CLOSE RECON-RPT
+044800     CLOSE EMPLOYEE-MASTER
+044900     MOVE 0 TO RETURN-CODE.
+045000 8000-EXIT.
+045100     EXIT.
