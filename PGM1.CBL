@@ -1,73 +1,280 @@
-          IDENTIFICATION DIVISION.
-            PROGRAM-ID. EXAMP-PGM1.
-          ENVIRONMENT DIVISION.
-          CONFIGURATION SECTION.
-          INPUT-OUTPUT SECTION.
-          FILE-CONTROL.
-            SELECT IN-PAYROLL
-            ASSIGN TO UT-S-INPUTF.
-            SELECT OUT-REPORT
-            ASSIGN TO UT-S-OUTRPT.
-            SELECT SORT-WRKFILE
-            ASSIGN TO UR-S-WORK.
-          DATA DIVISION.
-          FILE SECTION.
-          FD  IN-PAYROLL
-              RECORDING MODE IS F
-              LABEL RECORDS ARE OMITTED
-              RECORD CONTAINS 80 CHARACTERS
-              BLOCK CONTAINS 10 RECORDS
-              DATA RECORD IS RECORDS-IN.
-          01  RECORDS-IN.
-              02 EMPLOYEE-ID PIC 9(10).
-              02 EMPLOYEE-NAME PIC X(23).
-              02 EMPLOYEE-SALARY PIC 9(4).
-              02 FILLER PIC X(43).
-          FD  OUT-REPORT
-              RECORDING MODE IS F
-              LABEL RECORDS ARE OMITTED
-              RECORD CONTAINS 80 CHARACTERS
-              BLOCK CONTAINS 10 RECORDS
-              DATA RECORD IS PAYROLL-REPORT.
-          01  PAYROLL-REPORT.
-              02 RPT-ID PIC 9(10).
-              02 RPT-NAME PIC X(23).
-              02 RPT-SALARY PIC 9(4).
-              02 FILLER PIC X(43).
-          SD  SORT-WRKFILE
-              RECORDING MODE IS F
-              RECORD CONTAINS 80 CHARACTERS
-              DATA RECORD IS SORT-RECORD.
-          01  SORT-RECORD.
-              02 SD-ID PIC 9(10).
-              02 SD-NAME PIC X(23).
-              02 SD-SALARY PIC 9(4).
-              02 FILLER PIC X(43).
-      *
-          WORKING-STORAGE SECTION.
-              01 WS-EMPLOYEE.
-                02 WS-ID PIC 9(10).
-                02 WS-NAME PIC X(23).
-                02 WS-SALARY PIC 9(4).
-                02 FILLER PIC X(43).
-          01 WS-EOF PIC A VALUE 'N'.
-      *
-          PROCEDURE DIVISION.
-          MAIN.
-           OPEN INPUT IN-PAYROLL
-           PERFORM READ-INPUT UNTIL WS-EOF = 'Y'
-           CLOSE IN-PAYROLL
-           PERFORM SORT-RECORDS
-           STOP RUN.
-      *
-          SORT-RECORDS.
-           SORT SORT-WRKFILE
-             ON ASCENDING KEY SD-NAME
-             USING IN-PAYROLL GIVING OUT-REPORT.
-      *
-          READ-INPUT.
-           READ IN-PAYROLL
-           AT END MOVE 'Y' TO WS-EOF.
-           MOVE RECORDS-IN TO WS-EMPLOYEE
-           DISPLAY WS-EMPLOYEE
-           MOVE ZEROS TO RECORDS-IN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    EXAMP-PGM1.
+000300 AUTHOR.        D MARCHETTI.
+000400 INSTALLATION.  PAYROLL SYSTEMS.
+000500 DATE-WRITTEN.  01/04/1998.
+000600 DATE-COMPILED.
+000700*REMARKS.
+000800*    STEP010 OF THE PAYROLL JOB (SEE EXAMPJB IN JCL).  READS THE
+000900*    RAW PAYROLL EXTRACT AND EDITS EACH RECORD BEFORE IT IS
+001000*    ALLOWED TO REACH THE SORT STEP.  RECORDS THAT FAIL EDIT ARE
+001100*    WRITTEN TO THE EXCEPTION REPORT INSTEAD OF THE VALID WORK
+001200*    FILE SO A BAD CARD IN THE EXTRACT NEVER SHOWS UP ON THE
+001300*    PRINTED REGISTER AS A REAL EMPLOYEE.
+001400*
+001500*    MODIFICATION HISTORY.
+001600*    DATE       INIT  DESCRIPTION
+001700*    ---------  ----  ---------------------------------------
+001800*    01/04/98   DM    ORIGINAL VERSION - READ, DISPLAY, SORT.
+001900*    03/11/26   DM    ADD EDIT OF EMPLOYEE-ID/NAME/SALARY AND
+002000*                     REJECT BAD RECORDS TO EXCEPT-RPT INSTEAD
+002100*                     OF LETTING THEM FLOW INTO THE SORT.
+002200*    03/18/26   DM    WIDEN EMPLOYEE-SALARY TO S9(7)V99 AND ADD
+002300*                     EMPLOYEE-DEPT TO THE RECORD LAYOUT.
+002400*    03/25/26   DM    SPLIT THE SORT OUT OF THIS PROGRAM AND
+002500*                     INTO EXAMP-PGM2 AS ITS OWN JCL STEP; THIS
+002600*                     PROGRAM NOW WRITES VALID-WRKFILE FOR THAT
+002700*                     STEP TO SORT.  ADD RERUN CHECKPOINTS SO A
+002800*                     LARGE EXTRACT CAN BE RESTARTED CLEANLY.
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER. IBM-370.
+003200 OBJECT-COMPUTER. IBM-370.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT IN-PAYROLL
+003600     ASSIGN TO UT-S-INPUTF
+003700     FILE STATUS IS WS-INPAYROLL-STATUS.
+003800     SELECT VALID-WRKFILE
+003900     ASSIGN TO UT-S-VALIDF
+004000     FILE STATUS IS WS-VALIDWK-STATUS.
+004100     SELECT EXCEPT-RPT
+004200     ASSIGN TO UT-S-EXCRPT
+004300     FILE STATUS IS WS-EXCEPT-STATUS.
+004400 I-O-CONTROL.
+004500     RERUN ON SYSCHK01 EVERY 1000 RECORDS OF VALID-WRKFILE.
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  IN-PAYROLL
+004900     RECORDING MODE IS F
+005000     LABEL RECORDS ARE OMITTED
+005100     RECORD CONTAINS 80 CHARACTERS
+005200     BLOCK CONTAINS 10 RECORDS
+005300     DATA RECORD IS RECORDS-IN.
+005400 01  RECORDS-IN.
+005500     02  EMPLOYEE-ID                 PIC 9(10).
+005600     02  EMPLOYEE-NAME                PIC X(23).
+005700     02  EMPLOYEE-DEPT                PIC X(04).
+005800     02  EMPLOYEE-SALARY              PIC S9(7)V99.
+005900     02  FILLER                       PIC X(34).
+006000 FD  VALID-WRKFILE
+006100     RECORDING MODE IS F
+006200     LABEL RECORDS ARE OMITTED
+006300     RECORD CONTAINS 80 CHARACTERS
+006400     BLOCK CONTAINS 10 RECORDS
+006500     DATA RECORD IS VALID-RECORD.
+006550     COPY VALIDREC.
+007200 FD  EXCEPT-RPT
+007300     RECORDING MODE IS F
+007400     LABEL RECORDS ARE OMITTED
+007500     RECORD CONTAINS 80 CHARACTERS
+007600     BLOCK CONTAINS 10 RECORDS
+007700     DATA RECORD IS EXCEPT-LINE.
+007800 01  EXCEPT-LINE.
+007900     02  EL-EMPLOYEE-ID               PIC 9(10).
+008000     02  FILLER                       PIC X(02).
+008100     02  EL-EMPLOYEE-NAME              PIC X(23).
+008200     02  FILLER                       PIC X(02).
+008300     02  EL-REASON                    PIC X(30).
+008400     02  FILLER                       PIC X(13).
+008500*
+008600 WORKING-STORAGE SECTION.
+008700 01  WS-FILE-STATUSES.
+008800     02  WS-INPAYROLL-STATUS          PIC X(02) VALUE '00'.
+008900     02  WS-VALIDWK-STATUS            PIC X(02) VALUE '00'.
+009000     02  WS-EXCEPT-STATUS             PIC X(02) VALUE '00'.
+009100 01  WS-SWITCHES.
+009200     02  WS-EOF-SW                    PIC X(01) VALUE 'N'.
+009300         88  END-OF-INPUT                 VALUE 'Y'.
+009400     02  WS-VALID-SW                  PIC X(01) VALUE 'Y'.
+009500         88  RECORD-IS-VALID              VALUE 'Y'.
+009600         88  RECORD-IS-INVALID            VALUE 'N'.
+009700     02  WS-FOUND-SW                  PIC X(01) VALUE 'N'.
+009800         88  DUP-FOUND                     VALUE 'Y'.
+009900 01  WS-COUNTERS.
+010000     02  WS-READ-COUNT                PIC 9(07) COMP VALUE ZERO.
+010100     02  WS-VALID-COUNT               PIC 9(07) COMP VALUE ZERO.
+010200     02  WS-REJECT-COUNT              PIC 9(07) COMP VALUE ZERO.
+010300 01  WS-REJECT-REASON                 PIC X(30) VALUE SPACES.
+010400 01  WS-DUP-SUB                       PIC 9(07) COMP VALUE ZERO.
+010500 01  WS-DUP-COUNT                     PIC 9(07) COMP VALUE ZERO.
+010600 01  WS-DUP-TABLE.
+010700     02  WS-DUP-ENTRY  OCCURS 99999 TIMES
+010800                       PIC 9(10).
+010900 01  WS-SUMMARY-LINE.
+011000     02  WS-SUMM-LABEL                PIC X(21).
+011100     02  WS-SUMM-VALUE                PIC ZZZ,ZZZ,ZZ9.
+011200     02  FILLER                       PIC X(48).
+011300*
+011400 PROCEDURE DIVISION.
+011500*----------------------------------------------------------*
+011600*    0000-MAINLINE - OVERALL FLOW OF THE EDIT STEP.        *
+011700*----------------------------------------------------------*
+011800 0000-MAINLINE.
+011900     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+012000     PERFORM 2000-EDIT-RECORD THRU 2000-EXIT
+012100         UNTIL END-OF-INPUT
+012200     PERFORM 8000-TERMINATE THRU 8000-EXIT
+012300     STOP RUN.
+012400*----------------------------------------------------------*
+012500*    1000-INITIALIZE - OPEN FILES, PRIME THE READ.         *
+012600*----------------------------------------------------------*
+012700 1000-INITIALIZE.
+012800     OPEN INPUT  IN-PAYROLL
+012810     IF WS-INPAYROLL-STATUS NOT = '00'
+012820         DISPLAY 'EXAMP-PGM1 - OPEN FAILED, IN-PAYROLL, STATUS='
+012830             WS-INPAYROLL-STATUS
+012840         MOVE 16 TO RETURN-CODE
+012850         STOP RUN
+012860     END-IF
+012900     OPEN OUTPUT VALID-WRKFILE
+012910     IF WS-VALIDWK-STATUS NOT = '00'
+012920         DISPLAY 'EXAMP-PGM1 - OPEN FAILED, VALIDWK STATUS='
+012930             WS-VALIDWK-STATUS
+012940         MOVE 16 TO RETURN-CODE
+012950         STOP RUN
+012960     END-IF
+013000     OPEN OUTPUT EXCEPT-RPT
+013010     IF WS-EXCEPT-STATUS NOT = '00'
+013020         DISPLAY 'EXAMP-PGM1 - OPEN FAILED, EXCEPT-RPT, STATUS='
+013030             WS-EXCEPT-STATUS
+013040         MOVE 16 TO RETURN-CODE
+013050         STOP RUN
+013060     END-IF
+013100     PERFORM 1100-READ-INPUT THRU 1100-EXIT.
+013200 1000-EXIT.
+013300     EXIT.
+013400 1100-READ-INPUT.
+013500     READ IN-PAYROLL
+013600         AT END
+013700             SET END-OF-INPUT TO TRUE
+013800             GO TO 1100-EXIT
+013900     END-READ
+014000     ADD 1 TO WS-READ-COUNT.
+014100 1100-EXIT.
+014200     EXIT.
+014300*----------------------------------------------------------*
+014400*    2000-EDIT-RECORD - VALIDATE ONE RECORD AND ROUTE IT    *
+014500*    TO THE VALID WORK FILE OR THE EXCEPTION REPORT.        *
+014600*----------------------------------------------------------*
+014700 2000-EDIT-RECORD.
+014800     SET RECORD-IS-VALID TO TRUE
+014900     MOVE SPACES TO WS-REJECT-REASON
+015000     PERFORM 2100-VALIDATE-ID THRU 2100-EXIT
+015100     PERFORM 2200-VALIDATE-SALARY THRU 2200-EXIT
+015200     PERFORM 2300-VALIDATE-DUPLICATE THRU 2300-EXIT
+015300     IF RECORD-IS-VALID
+015400         PERFORM 2400-WRITE-VALID THRU 2400-EXIT
+015500     ELSE
+015600         PERFORM 2500-WRITE-REJECT THRU 2500-EXIT
+015700     END-IF
+015800     PERFORM 1100-READ-INPUT THRU 1100-EXIT.
+015900 2000-EXIT.
+016000     EXIT.
+016100 2100-VALIDATE-ID.
+016200     IF EMPLOYEE-ID NOT NUMERIC
+016210         OR EMPLOYEE-ID = ZEROS
+016300         OR EMPLOYEE-NAME = SPACES
+016310         OR EMPLOYEE-DEPT = SPACES
+016400         SET RECORD-IS-INVALID TO TRUE
+016500         MOVE 'ID ZERO, NAME, OR DEPT BLANK' TO WS-REJECT-REASON
+016600     END-IF.
+016700 2100-EXIT.
+016800     EXIT.
+016900 2200-VALIDATE-SALARY.
+017000     IF RECORD-IS-VALID
+017100         IF EMPLOYEE-SALARY NOT NUMERIC
+017200             OR EMPLOYEE-SALARY NOT > ZERO
+017300             SET RECORD-IS-INVALID TO TRUE
+017400             MOVE 'SALARY INVALID OR NOT POSITIVE'
+017500                 TO WS-REJECT-REASON
+017600         END-IF
+017700     END-IF.
+017800 2200-EXIT.
+017900     EXIT.
+018000 2300-VALIDATE-DUPLICATE.
+018100     IF RECORD-IS-VALID
+018200         MOVE 'N' TO WS-FOUND-SW
+018300         PERFORM 2310-SEARCH-DUP-TABLE
+018400             VARYING WS-DUP-SUB FROM 1 BY 1
+018500             UNTIL WS-DUP-SUB > WS-DUP-COUNT
+018600                 OR DUP-FOUND
+018700         IF DUP-FOUND
+018800             SET RECORD-IS-INVALID TO TRUE
+018900             MOVE 'DUPLICATE EMPLOYEE ID' TO WS-REJECT-REASON
+019000         END-IF
+019100     END-IF.
+019200 2300-EXIT.
+019300     EXIT.
+019400 2310-SEARCH-DUP-TABLE.
+019500     IF WS-DUP-ENTRY (WS-DUP-SUB) = EMPLOYEE-ID
+019600         SET DUP-FOUND TO TRUE
+019700     END-IF.
+019800 2400-WRITE-VALID.
+019810     IF WS-DUP-COUNT < 99999
+019820         ADD 1 TO WS-DUP-COUNT
+019830         MOVE EMPLOYEE-ID TO WS-DUP-ENTRY (WS-DUP-COUNT)
+019840     ELSE
+019850         DISPLAY 'EXAMP-PGM1 - DUPLICATE-CHECK TABLE FULL, ID '
+019860             EMPLOYEE-ID ' NOT TRACKED FOR FURTHER DUP CHECKS'
+019870     END-IF
+020100     MOVE EMPLOYEE-ID TO VR-EMPLOYEE-ID
+020200     MOVE EMPLOYEE-NAME TO VR-EMPLOYEE-NAME
+020300     MOVE EMPLOYEE-DEPT TO VR-EMPLOYEE-DEPT
+020400     MOVE EMPLOYEE-SALARY TO VR-EMPLOYEE-SALARY
+020500     WRITE VALID-RECORD
+020510     IF WS-VALIDWK-STATUS NOT = '00'
+020520         DISPLAY 'EXAMP-PGM1 - WRITE FAILED, VALIDWK STATUS='
+020530             WS-VALIDWK-STATUS
+020540         MOVE 16 TO RETURN-CODE
+020550         STOP RUN
+020560     END-IF
+020600     ADD 1 TO WS-VALID-COUNT.
+020700 2400-EXIT.
+020800     EXIT.
+020900 2500-WRITE-REJECT.
+021000     MOVE SPACES TO EXCEPT-LINE
+021100     MOVE EMPLOYEE-ID TO EL-EMPLOYEE-ID
+021200     MOVE EMPLOYEE-NAME TO EL-EMPLOYEE-NAME
+021300     MOVE WS-REJECT-REASON TO EL-REASON
+021400     WRITE EXCEPT-LINE
+021410     IF WS-EXCEPT-STATUS NOT = '00'
+021420         DISPLAY 'EXAMP-PGM1 - WRITE FAILED, EXCEPT-RPT, STATUS='
+021430             WS-EXCEPT-STATUS
+021440         MOVE 16 TO RETURN-CODE
+021450         STOP RUN
+021460     END-IF
+021500     ADD 1 TO WS-REJECT-COUNT.
+021600 2500-EXIT.
+021700     EXIT.
+021800*----------------------------------------------------------*
+021900*    8000-TERMINATE - SUMMARIZE AND CLOSE UP.               *
+022000*----------------------------------------------------------*
+022100 8000-TERMINATE.
+022200     PERFORM 8100-WRITE-SUMMARY THRU 8100-EXIT
+022300     CLOSE IN-PAYROLL
+022400     CLOSE VALID-WRKFILE
+022500     CLOSE EXCEPT-RPT
+022600     IF WS-REJECT-COUNT > ZERO
+022700         MOVE 4 TO RETURN-CODE
+022800     ELSE
+022900         MOVE 0 TO RETURN-CODE
+023000     END-IF.
+023100 8000-EXIT.
+023200     EXIT.
+023300 8100-WRITE-SUMMARY.
+023400     MOVE SPACES TO EXCEPT-LINE
+023500     MOVE 'RECORDS READ        :' TO WS-SUMM-LABEL
+023600     MOVE WS-READ-COUNT TO WS-SUMM-VALUE
+023700     MOVE WS-SUMMARY-LINE TO EXCEPT-LINE
+023800     WRITE EXCEPT-LINE
+023900     MOVE 'RECORDS VALID       :' TO WS-SUMM-LABEL
+024000     MOVE WS-VALID-COUNT TO WS-SUMM-VALUE
+024100     MOVE WS-SUMMARY-LINE TO EXCEPT-LINE
+024200     WRITE EXCEPT-LINE
+024300     MOVE 'RECORDS REJECTED    :' TO WS-SUMM-LABEL
+024400     MOVE WS-REJECT-COUNT TO WS-SUMM-VALUE
+024500     MOVE WS-SUMMARY-LINE TO EXCEPT-LINE
+024600     WRITE EXCEPT-LINE.
+024700 8100-EXIT.
+024800     EXIT.
