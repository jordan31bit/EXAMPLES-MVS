@@ -0,0 +1,26 @@
+000100******************************************************************
+000200*    EMPMAST - RECORD LAYOUT FOR EMPLOYEE-MASTER.                *
+000300*    SHARED BY EXAMP-PGM3 (POSTS/MAINTAINS THE FILE) AND         *
+000400*    EXAMP-INQ1 (READS IT FOR ONLINE INQUIRY) SO BOTH PROGRAMS   *
+000500*    STAY IN STEP WITH A SINGLE COPY OF THE LAYOUT.              *
+000600*                                                                *
+000700*    MODIFICATION HISTORY.                                      *
+000800*    DATE       INIT  DESCRIPTION                                *
+000900*    ---------  ----  ----------------------------------------  *
+001000*    08/08/26   DM    PULLED OUT OF PGM3/INQ1 INTO A COPYBOOK.   *
+001050*    08/09/26   DM    ADDED EM-YTD-YEAR SO EM-YTD-GROSS CAN BE   *
+001060*                     RESET AT A CALENDAR-YEAR BOUNDARY INSTEAD  *
+001070*                     OF ACCUMULATING ACROSS YEARS FOREVER.      *
+001100******************************************************************
+001200 01  EMPLOYEE-MASTER-RECORD.
+001300     02  EM-EMPLOYEE-ID               PIC 9(10).
+001400     02  EM-EMPLOYEE-NAME             PIC X(23).
+001500     02  EM-EMPLOYEE-DEPT             PIC X(04).
+001600     02  EM-CURRENT-SALARY            PIC S9(7)V99.
+001700     02  EM-YTD-GROSS                 PIC S9(9)V99.
+001800     02  EM-LAST-PAY-DATE             PIC 9(08).
+001850     02  EM-YTD-YEAR                  PIC 9(04).
+001900     02  EM-ACTIVE-SW                 PIC X(01).
+002000         88  EMPLOYEE-ACTIVE              VALUE 'Y'.
+002100         88  EMPLOYEE-INACTIVE            VALUE 'N'.
+002200     02  FILLER                       PIC X(30).
