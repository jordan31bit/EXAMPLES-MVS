@@ -0,0 +1,17 @@
+000100******************************************************************
+000200*    VALIDREC - RECORD LAYOUT FOR VALID-WRKFILE.                 *
+000300*    SHARED BY EXAMP-PGM1 (WRITES IT) AND EXAMP-PGM2 (READS IT   *
+000400*    AS SORT INPUT) SO BOTH PROGRAMS STAY IN STEP WITH A SINGLE  *
+000500*    COPY OF THE LAYOUT.                                        *
+000600*                                                                *
+000700*    MODIFICATION HISTORY.                                      *
+000800*    DATE       INIT  DESCRIPTION                                *
+000900*    ---------  ----  ----------------------------------------  *
+001000*    08/09/26   DM    PULLED OUT OF PGM1/PGM2 INTO A COPYBOOK.   *
+001100******************************************************************
+001200 01  VALID-RECORD.
+001300     02  VR-EMPLOYEE-ID               PIC 9(10).
+001400     02  VR-EMPLOYEE-NAME              PIC X(23).
+001500     02  VR-EMPLOYEE-DEPT              PIC X(04).
+001600     02  VR-EMPLOYEE-SALARY            PIC S9(7)V99.
+001700     02  FILLER                       PIC X(34).
