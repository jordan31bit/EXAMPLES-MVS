@@ -0,0 +1,18 @@
+000100******************************************************************
+000200*    SORTDREC - RECORD LAYOUT FOR SORTED-WRKFILE.                *
+000300*    SHARED BY EXAMP-PGM2 (WRITES IT AS SORT OUTPUT) AND         *
+000400*    EXAMP-PGM3 (READS IT FOR THE REGISTER/MASTER-POST PASS)     *
+000500*    SO BOTH PROGRAMS STAY IN STEP WITH A SINGLE COPY OF THE     *
+000600*    LAYOUT.                                                    *
+000700*                                                                *
+000800*    MODIFICATION HISTORY.                                      *
+000900*    DATE       INIT  DESCRIPTION                                *
+001000*    ---------  ----  ----------------------------------------  *
+001100*    08/09/26   DM    PULLED OUT OF PGM2/PGM3 INTO A COPYBOOK.   *
+001200******************************************************************
+001300 01  SORTED-RECORD.
+001400     02  XR-EMPLOYEE-ID               PIC 9(10).
+001500     02  XR-EMPLOYEE-NAME              PIC X(23).
+001600     02  XR-EMPLOYEE-DEPT              PIC X(04).
+001700     02  XR-EMPLOYEE-SALARY            PIC S9(7)V99.
+001800     02  FILLER                       PIC X(34).
