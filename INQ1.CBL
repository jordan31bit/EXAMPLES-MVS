@@ -0,0 +1,189 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    EXAMP-INQ1.
+000300 AUTHOR.        D MARCHETTI.
+000400 INSTALLATION.  PAYROLL SYSTEMS.
+000500 DATE-WRITTEN.  04/01/26.
+000600 DATE-COMPILED.
+000700*REMARKS.
+000800*    ONLINE-STYLE EMPLOYEE INQUIRY.  KEYS AN EMPLOYEE-ID FROM
+000900*    THE TRANSACTION INPUT STREAM AND RETURNS THE CURRENT
+001000*    EMPLOYEE-MASTER RECORD (NAME, DEPARTMENT, SALARY, YTD
+001100*    GROSS) WITHOUT WAITING FOR THE NEXT BATCH PAYROLL RUN.
+001200*    EMPLOYEE-MASTER IS OPENED INPUT-ONLY AND ACCESSED BY KEY,
+001300*    SO THIS TRANSACTION CAN RUN AT ANY TIME WITHOUT WAITING
+001400*    ON OR INTERFERING WITH STEP030 OF THE PAYROLL JOB.  EACH
+001500*    TRANSACTION IS LOGGED TO TRAN-OUT AS WELL AS DISPLAYED,
+001600*    STANDING IN FOR A 3270 RESPONSE SCREEN UNTIL THIS SHOP
+001700*    HAS CICS IN PLACE TO FRONT IT.
+001800*
+001900*    MODIFICATION HISTORY.
+002000*    DATE       INIT  DESCRIPTION
+002100*    ---------  ----  ---------------------------------------
+002200*    04/01/26   DM    ORIGINAL VERSION.
+002210*    08/08/26   DM    WIDENED TRAN-OUT-RECORD SO IT STOPS
+002220*                     TRUNCATING ON WRITE, AND WIRED FILE
+002230*                     STATUS CHECKS AFTER THE OPENS.  PULLED
+002240*                     EMPLOYEE-MASTER-RECORD OUT INTO
+002250*                     COPYLIB/EMPMAST.CPY.
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-370.
+002600 OBJECT-COMPUTER. IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT TRAN-IN
+003000     ASSIGN TO UT-S-TRANIN
+003100     FILE STATUS IS WS-TRANIN-STATUS.
+003200     SELECT TRAN-OUT
+003300     ASSIGN TO UT-S-TRANOUT
+003400     FILE STATUS IS WS-TRANOUT-STATUS.
+003500     SELECT EMPLOYEE-MASTER
+003600     ASSIGN TO UT-S-MASTF
+003700     ORGANIZATION IS INDEXED
+003800     ACCESS MODE IS RANDOM
+003900     RECORD KEY IS EM-EMPLOYEE-ID
+004000     FILE STATUS IS WS-MASTER-STATUS.
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  TRAN-IN
+004400     RECORDING MODE IS F
+004500     LABEL RECORDS ARE OMITTED
+004600     RECORD CONTAINS 80 CHARACTERS
+004700     BLOCK CONTAINS 10 RECORDS
+004800     DATA RECORD IS TRAN-IN-RECORD.
+004900 01  TRAN-IN-RECORD.
+005000     02  TI-EMPLOYEE-ID               PIC 9(10).
+005100     02  FILLER                       PIC X(70).
+005200 FD  TRAN-OUT
+005300     RECORDING MODE IS F
+005400     LABEL RECORDS ARE OMITTED
+005500     RECORD CONTAINS 80 CHARACTERS
+005600     BLOCK CONTAINS 10 RECORDS
+005700     DATA RECORD IS TRAN-OUT-RECORD.
+005800 01  TRAN-OUT-RECORD.
+005900     02  TO-EMPLOYEE-ID               PIC 9(10).
+006000     02  FILLER                       PIC X(02).
+006100     02  TO-EMPLOYEE-NAME             PIC X(23).
+006200     02  FILLER                       PIC X(02).
+006300     02  TO-EMPLOYEE-DEPT             PIC X(04).
+006400     02  FILLER                       PIC X(02).
+006500     02  TO-CURRENT-SALARY            PIC $$$,$$$,$$9.99.
+006600     02  FILLER                       PIC X(02).
+006700     02  TO-STATUS-MSG                PIC X(15).
+006800     02  FILLER                       PIC X(06).
+006900 FD  EMPLOYEE-MASTER
+007000     RECORD CONTAINS 100 CHARACTERS
+007100     DATA RECORD IS EMPLOYEE-MASTER-RECORD.
+007200     COPY EMPMAST.
+008300*
+008400 WORKING-STORAGE SECTION.
+008500 01  WS-FILE-STATUSES.
+008600     02  WS-TRANIN-STATUS             PIC X(02) VALUE '00'.
+008700     02  WS-TRANOUT-STATUS            PIC X(02) VALUE '00'.
+008800     02  WS-MASTER-STATUS             PIC X(02) VALUE '00'.
+008900 01  WS-EOF-SW                        PIC X(01) VALUE 'N'.
+009000     88  END-OF-TRANS                     VALUE 'Y'.
+009100*
+009200 PROCEDURE DIVISION.
+009300*----------------------------------------------------------*
+009400*    0000-MAINLINE.                                        *
+009500*----------------------------------------------------------*
+009600 0000-MAINLINE.
+009700     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+009800     PERFORM 2000-ANSWER-INQUIRY THRU 2000-EXIT
+009900         UNTIL END-OF-TRANS
+010000     PERFORM 8000-TERMINATE THRU 8000-EXIT
+010100     STOP RUN.
+010200*----------------------------------------------------------*
+010300*    1000-INITIALIZE.                                      *
+010400*----------------------------------------------------------*
+010500 1000-INITIALIZE.
+010600     OPEN INPUT TRAN-IN
+010610     IF WS-TRANIN-STATUS NOT = '00'
+010620         DISPLAY 'EXAMP-INQ1 - OPEN FAILED, TRANIN STATUS='
+010630             WS-TRANIN-STATUS
+010640         MOVE 16 TO RETURN-CODE
+010650         STOP RUN
+010660     END-IF
+010700     OPEN OUTPUT TRAN-OUT
+010710     IF WS-TRANOUT-STATUS NOT = '00'
+010720         DISPLAY 'EXAMP-INQ1 - OPEN FAILED, TRANOUT STATUS='
+010730             WS-TRANOUT-STATUS
+010740         MOVE 16 TO RETURN-CODE
+010750         STOP RUN
+010760     END-IF
+010800     OPEN INPUT EMPLOYEE-MASTER
+010810     IF WS-MASTER-STATUS NOT = '00'
+010820         DISPLAY 'EXAMP-INQ1 - OPEN FAILED, MASTF STATUS='
+010830             WS-MASTER-STATUS
+010840         MOVE 16 TO RETURN-CODE
+010850         STOP RUN
+010860     END-IF
+010900     PERFORM 1100-READ-TRANS THRU 1100-EXIT.
+011000 1000-EXIT.
+011100     EXIT.
+011200 1100-READ-TRANS.
+011300     READ TRAN-IN
+011400         AT END
+011500             SET END-OF-TRANS TO TRUE
+011600             GO TO 1100-EXIT
+011700     END-READ.
+011800 1100-EXIT.
+011900     EXIT.
+012000*----------------------------------------------------------*
+012100*    2000-ANSWER-INQUIRY - LOOK UP ONE EMPLOYEE-ID.          *
+012200*----------------------------------------------------------*
+012300 2000-ANSWER-INQUIRY.
+012400     MOVE TI-EMPLOYEE-ID TO EM-EMPLOYEE-ID
+012500     READ EMPLOYEE-MASTER
+012600         INVALID KEY
+012700             PERFORM 2100-NOT-FOUND THRU 2100-EXIT
+012800         NOT INVALID KEY
+012900             PERFORM 2200-FOUND THRU 2200-EXIT
+013000     END-READ
+013100     WRITE TRAN-OUT-RECORD
+013110     IF WS-TRANOUT-STATUS NOT = '00'
+013120         DISPLAY 'EXAMP-INQ1 - WRITE FAILED, TRANOUT STATUS='
+013130             WS-TRANOUT-STATUS
+013140         MOVE 16 TO RETURN-CODE
+013150         STOP RUN
+013160     END-IF
+013200     DISPLAY TRAN-OUT-RECORD
+013300     PERFORM 1100-READ-TRANS THRU 1100-EXIT.
+013400 2000-EXIT.
+013500     EXIT.
+013600 2100-NOT-FOUND.
+013700     MOVE SPACES TO TRAN-OUT-RECORD
+013800     MOVE TI-EMPLOYEE-ID TO TO-EMPLOYEE-ID
+013810     IF WS-MASTER-STATUS NOT = '23'
+013820         DISPLAY 'EXAMP-INQ1 - READ FAILED, MASTF STATUS='
+013830             WS-MASTER-STATUS
+013840         MOVE 16 TO RETURN-CODE
+013850         STOP RUN
+013860     END-IF
+013900     MOVE 'NOT ON FILE' TO TO-STATUS-MSG.
+014000 2100-EXIT.
+014100     EXIT.
+014200 2200-FOUND.
+014300     MOVE SPACES TO TRAN-OUT-RECORD
+014400     MOVE EM-EMPLOYEE-ID TO TO-EMPLOYEE-ID
+014500     MOVE EM-EMPLOYEE-NAME TO TO-EMPLOYEE-NAME
+014600     MOVE EM-EMPLOYEE-DEPT TO TO-EMPLOYEE-DEPT
+014700     MOVE EM-CURRENT-SALARY TO TO-CURRENT-SALARY
+014800     IF EMPLOYEE-ACTIVE
+014900         MOVE 'FOUND' TO TO-STATUS-MSG
+015000     ELSE
+015100         MOVE 'FOUND-INACTIVE' TO TO-STATUS-MSG
+015200     END-IF.
+015300 2200-EXIT.
+015400     EXIT.
+015500*----------------------------------------------------------*
+015600*    8000-TERMINATE.                                        *
+015700*----------------------------------------------------------*
+015800 8000-TERMINATE.
+015900     CLOSE TRAN-IN
+016000     CLOSE TRAN-OUT
+016100     CLOSE EMPLOYEE-MASTER
+016200     MOVE 0 TO RETURN-CODE.
+016300 8000-EXIT.
+016400     EXIT.
