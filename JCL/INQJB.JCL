@@ -0,0 +1,12 @@
+//INQJB    JOB  (PAYROLL),'EMPLOYEE INQUIRY',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//*  INQJB - RUNS EXAMP-INQ1 TO ANSWER ONE OR MORE EMPLOYEE-ID
+//*  LOOKUPS AGAINST EMPLOYEE-MASTER.  SUBMITTED AD HOC WHENEVER
+//*  SOMEONE NEEDS A CURRENT RECORD WITHOUT WAITING FOR EXAMPJB TO
+//*  RUN.  TRANIN HOLDS ONE EMPLOYEE-ID PER 80-BYTE CARD IMAGE.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=EXAMP-INQ1
+//TRANIN   DD   *
+//TRANOUT  DD   SYSOUT=*
+//MASTF    DD   DSN=PAYROLL.EMPLOYEE.MASTER,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
