@@ -0,0 +1,60 @@
+//EXAMPJB  JOB  (PAYROLL),'PAYROLL RUN',CLASS=A,MSGCLASS=X,
+//             RD=R
+//*--------------------------------------------------------------*
+//*  EXAMPJB - PERIODIC PAYROLL JOB.
+//*
+//*  STEP010  EXAMP-PGM1  EDIT/VALIDATE THE RAW EXTRACT, WRITE
+//*                       VALID-WRKFILE AND THE EXCEPTION REPORT.
+//*  STEP020  EXAMP-PGM2  SORT VALID-WRKFILE INTO DEPARTMENT/NAME
+//*                       SEQUENCE.
+//*  STEP030  EXAMP-PGM3  PRINT THE REGISTER, POST EMPLOYEE-MASTER,
+//*                       WRITE THE GL EXTRACT AND THE NEW-HIRE /
+//*                       TERMINATION RECONCILIATION LISTING.
+//*
+//*  PAYROLL.GLPOST.EXTRACT IS A GDG BASE (DEFINED ONCE VIA IDCAMS,
+//*  NOT PART OF THIS JOB STREAM) SO EACH PAY PERIOD'S GL FEED GOES
+//*  OUT AS ITS OWN GENERATION (+1) INSTEAD OF COLLIDING WITH THE
+//*  PRIOR PERIOD'S CATALOGED DATA SET.
+//*
+//*  RD=R ON THE JOB CARD ENABLES AUTOMATIC STEP RESTART; IF A STEP
+//*  ABENDS, RESUBMIT WITH RESTART=STEPnnn (OR LET THE SYSTEM PICK
+//*  UP THE CHECKPOINT WRITTEN BY EXAMP-PGM1'S RERUN CLAUSE) RATHER
+//*  THAN RERUNNING THE WHOLE JOB FROM STEP010.  STEP020 AND STEP030
+//*  ARE IDEMPOTENT GIVEN THEIR INPUT DD: OUT-REPORT, GL-EXTRACT, AND
+//*  RECON-RPT ARE FRESHLY ALLOCATED EACH EXECUTION, AND EXAMP-PGM3
+//*  GUARDS ITS EMPLOYEE-MASTER POST AGAINST EM-LAST-PAY-DATE ALREADY
+//*  MATCHING THE RUN DATE, SO A STEP030 RESTART AFTER A PARTIAL RUN
+//*  DOES NOT RE-ADD YTD GROSS FOR EMPLOYEES ALREADY POSTED.  A
+//*  STEP-LEVEL RESTART NEVER NEEDS TO REDO AN EARLIER STEP'S WORK.
+//*
+//*  RETURN CODES: 0 = CLEAN, 4 = VALID RUN WITH REJECTED RECORDS
+//*  (STEP010 ONLY - NOT A FAILURE, DOWNSTREAM STEPS STILL RUN),
+//*  8 OR ABOVE = A REAL FAILURE THAT SHOULD STOP THE JOB STREAM.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=EXAMP-PGM1,RD=R
+//SYSCHK01 DD   DSN=&&SYS2.EXAMPJB.CHKPT,DISP=(NEW,DELETE,KEEP),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1))
+//INPUTF   DD   DSN=PAYROLL.DAILY.EXTRACT,DISP=SHR
+//VALIDF   DD   DSN=&&VALIDWK,DISP=(NEW,PASS),UNIT=SYSDA,
+//             SPACE=(CYL,(5,5),RLSE)
+//EXCRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=EXAMP-PGM2,RD=RNC,COND=(8,GE,STEP010)
+//VALIDF   DD   DSN=&&VALIDWK,DISP=(OLD,DELETE)
+//SRTOUT   DD   DSN=&&SORTOUT,DISP=(NEW,PASS),UNIT=SYSDA,
+//             SPACE=(CYL,(5,5),RLSE)
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(10,10))
+//SORTWK02 DD   UNIT=SYSDA,SPACE=(CYL,(10,10))
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=EXAMP-PGM3,RD=RNC,
+//             COND=((8,GE,STEP010),(8,GE,STEP020))
+//SRTOUT   DD   DSN=&&SORTOUT,DISP=(OLD,DELETE)
+//OUTRPT   DD   SYSOUT=*
+//GLEXTR   DD   DSN=PAYROLL.GLPOST.EXTRACT(+1),
+//             DISP=(NEW,CATLG,DELETE),UNIT=SYSDA,
+//             SPACE=(CYL,(5,5),RLSE)
+//RECRPT   DD   SYSOUT=*
+//MASTF    DD   DSN=PAYROLL.EMPLOYEE.MASTER,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
